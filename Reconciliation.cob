@@ -0,0 +1,200 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Reconciliation.
+AUTHOR. SERVICE INFORMATIQUE.
+INSTALLATION. GESTION BANCAIRE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED. 2026-08-09.
+*>--------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  SI  Création - rapprochement historique.txt et
+*>                 solde.txt en fin de journée.
+*> 2026-08-09  SI  Prise en compte du dépôt d'ouverture (Ouverture
+*>                 / OuvertSec), rapprochement séparé du solde
+*>                 secondaire (Intérêt), et des quatre codes
+*>                 d'annulation directionnels (AnnulDepot /
+*>                 AnnulRetr / AnnulVir / AnnulInt).
+*> 2026-08-09  SI  Prise en compte du crédit et de l'annulation
+*>                 côté destinataire d'un virement (VirRecu /
+*>                 AnnulVirR).
+*> 2026-08-09  SI  Balayage de tous les comptes de solde.txt
+*>                 (comme AlerteSolde/InteretMensuel) au lieu de
+*>                 ne rapprocher qu'un seul compte saisi au
+*>                 clavier, pour permettre un lancement non
+*>                 interactif depuis ClotureJournee/CLOTURE.JCL.
+*>--------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SoldeFile ASSIGN TO 'solde.txt'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS NumCompte
+       FILE STATUS IS SoldeStatus.
+    SELECT HistoriqueFile ASSIGN TO 'historique.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS HistStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD SoldeFile.
+COPY SOLDEREC.
+FD HistoriqueFile.
+COPY TRANSREC.
+
+WORKING-STORAGE SECTION.
+01 SoldeStatus       PIC X(02).
+01 HistStatus        PIC X(02).
+01 WS-Solde          PIC 9(04)V99.
+01 WS-SoldeSec       PIC 9(04)V99.
+01 WS-TotalCalcule   PIC S9(06)V99 COMP-3 VALUE ZERO.
+01 WS-TotalCalculeSec PIC S9(06)V99 COMP-3 VALUE ZERO.
+01 WS-Montant        PIC 9(04)V99.
+01 WS-Ecart          PIC S9(06)V99 COMP-3 VALUE ZERO.
+01 WS-EcartSec       PIC S9(06)V99 COMP-3 VALUE ZERO.
+01 WS-NbMouvements   PIC 9(06) VALUE ZERO.
+01 WS-NbComptes      PIC 9(06) VALUE ZERO.
+01 WS-NbAnomalies    PIC 9(06) VALUE ZERO.
+01 WS-Switches.
+   05 WS-FinFichier  PIC X(01) VALUE 'N'.
+      88 FinFichier  VALUE 'O'.
+   05 WS-FinHisto    PIC X(01) VALUE 'N'.
+      88 FinHisto    VALUE 'O'.
+   05 WS-SoldeOuvert PIC X(01) VALUE 'N'.
+      88 SoldeOuvert VALUE 'O'.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    DISPLAY "Rapprochement historique / solde - tous comptes"
+    PERFORM 1000-INITIALISATION THRU 1000-EXIT
+    PERFORM 2000-TRAITEMENT-COMPTE THRU 2000-EXIT
+        UNTIL FinFichier
+    PERFORM 9999-FIN THRU 9999-EXIT
+    GOBACK.
+
+1000-INITIALISATION.
+    OPEN INPUT SoldeFile
+    IF SoldeStatus NOT = '00'
+        DISPLAY "Solde.txt illisible, statut ", SoldeStatus
+        MOVE 'O' TO WS-FinFichier
+    ELSE
+        MOVE 'O' TO WS-SoldeOuvert
+        MOVE ZEROS TO NumCompte
+        START SoldeFile KEY IS GREATER THAN OR EQUAL NumCompte
+        IF SoldeStatus NOT = '00'
+            MOVE 'O' TO WS-FinFichier
+        ELSE
+            PERFORM 2100-LIRE-SUIVANT-COMPTE THRU 2100-EXIT
+        END-IF
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+2000-TRAITEMENT-COMPTE.
+    ADD 1 TO WS-NbComptes
+    MOVE ZERO TO WS-TotalCalcule
+    MOVE ZERO TO WS-TotalCalculeSec
+    MOVE ZERO TO WS-NbMouvements
+    PERFORM 2200-RAPPROCHER-HISTORIQUE THRU 2200-EXIT
+    PERFORM 3000-COMPARAISON THRU 3000-EXIT
+    PERFORM 2100-LIRE-SUIVANT-COMPTE THRU 2100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-LIRE-SUIVANT-COMPTE.
+    READ SoldeFile NEXT RECORD
+    IF SoldeStatus NOT = '00'
+        MOVE 'O' TO WS-FinFichier
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-RAPPROCHER-HISTORIQUE.
+    MOVE 'N' TO WS-FinHisto
+    OPEN INPUT HistoriqueFile
+    IF HistStatus NOT = '00'
+        DISPLAY "Historique.txt illisible, statut ", HistStatus
+        MOVE 'O' TO WS-FinHisto
+    ELSE
+        PERFORM 2210-LIRE-SUIVANT-HISTO THRU 2210-EXIT
+        PERFORM 2220-CUMULER THRU 2220-EXIT UNTIL FinHisto
+        CLOSE HistoriqueFile
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+2210-LIRE-SUIVANT-HISTO.
+    READ HistoriqueFile
+    IF HistStatus = '10'
+        MOVE 'O' TO WS-FinHisto
+    END-IF.
+2210-EXIT.
+    EXIT.
+
+2220-CUMULER.
+    IF NumCompteH = NumCompte
+        ADD 1 TO WS-NbMouvements
+        MOVE Mont TO WS-Montant
+        EVALUATE Act
+            WHEN "Dépot"
+                ADD WS-Montant TO WS-TotalCalcule
+            WHEN "Ouverture"
+                ADD WS-Montant TO WS-TotalCalcule
+            WHEN "Intérêt"
+                ADD WS-Montant TO WS-TotalCalculeSec
+            WHEN "OuvertSec"
+                ADD WS-Montant TO WS-TotalCalculeSec
+            WHEN "Retrait"
+                SUBTRACT WS-Montant FROM WS-TotalCalcule
+            WHEN "Virement"
+                SUBTRACT WS-Montant FROM WS-TotalCalcule
+            WHEN "VirRecu"
+                ADD WS-Montant TO WS-TotalCalcule
+            WHEN "AnnulVirR"
+                SUBTRACT WS-Montant FROM WS-TotalCalcule
+            WHEN "AnnulDepot"
+                SUBTRACT WS-Montant FROM WS-TotalCalcule
+            WHEN "AnnulRetr"
+                ADD WS-Montant TO WS-TotalCalcule
+            WHEN "AnnulVir"
+                ADD WS-Montant TO WS-TotalCalcule
+            WHEN "AnnulInt"
+                SUBTRACT WS-Montant FROM WS-TotalCalculeSec
+            WHEN OTHER
+                DISPLAY "Action non reconnue : ", Act
+        END-EVALUATE
+    END-IF
+    PERFORM 2210-LIRE-SUIVANT-HISTO THRU 2210-EXIT.
+2220-EXIT.
+    EXIT.
+
+3000-COMPARAISON.
+    MOVE Sol TO WS-Solde
+    MOVE SolSec TO WS-SoldeSec
+    COMPUTE WS-Ecart = WS-Solde - WS-TotalCalcule
+    COMPUTE WS-EcartSec = WS-SoldeSec - WS-TotalCalculeSec
+    DISPLAY "Compte               : ", NumCompte
+    DISPLAY "Mouvements lus        : ", WS-NbMouvements
+    DISPLAY "Solde mvts calculé    : ", WS-TotalCalcule
+    DISPLAY "Solde secondaire mvts : ", WS-TotalCalculeSec
+    DISPLAY "Solde solde.txt       : ", WS-Solde
+    DISPLAY "Solde secondaire txt  : ", WS-SoldeSec
+    IF WS-Ecart = ZERO AND WS-EcartSec = ZERO
+        DISPLAY "Rapprochement OK, aucun écart"
+    ELSE
+        ADD 1 TO WS-NbAnomalies
+        DISPLAY "ANOMALIE : écart principal de ", WS-Ecart,
+            ", écart secondaire de ", WS-EcartSec
+    END-IF.
+3000-EXIT.
+    EXIT.
+
+9999-FIN.
+    IF SoldeOuvert
+        CLOSE SoldeFile
+    END-IF
+    DISPLAY "Comptes rapprochés : ", WS-NbComptes
+    DISPLAY "Comptes en anomalie : ", WS-NbAnomalies
+    DISPLAY "Fin du rapprochement".
+9999-EXIT.
+    EXIT.
+

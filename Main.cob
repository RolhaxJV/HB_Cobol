@@ -5,50 +5,116 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT SoldeFile ASSIGN TO 'solde.txt'
-       ORGANIZATION IS LINE SEQUENTIAL
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS NumCompte
        FILE STATUS IS SoldeStatus.
     SELECT HistoriqueFile ASSIGN TO 'historique.txt'
        ORGANIZATION IS LINE SEQUENTIAL
        FILE STATUS IS HistStatus.
+    SELECT GroupeFile ASSIGN TO 'groupe.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS GroupeStatus.
 
 DATA DIVISION.
 FILE SECTION.
 FD SoldeFile.
-01 SoldeRecord USAGE IS DISPLAY.
-   05 Sol        PIC 9(4).9(2).
-   05 Delimite   PIC X VALUE "/".
-   05 SolSec      PIC 9(4).9(2).
+COPY SOLDEREC.
 
 FD HistoriqueFile.
-01 TransactionRecord USAGE IS DISPLAY.
-   05 Act        PIC X(10).
-   05 Mont   PIC 9(4).9(2).
+COPY TRANSREC.
+
+FD GroupeFile.
+01 GroupeRecord.
+   05 GrpAction  PIC X(10).
+   05 GrpMontant PIC 9(4).9(2).
 
 WORKING-STORAGE SECTION.
-01 Solde PIC 9(4)V99. 
+01 NumCompte-WS PIC 9(8).
+01 Solde PIC 9(4)V99.
 01 Montant PIC 9(4)V99.
-01 SoldeSec PIC 9(4)V99. 
+01 WS-MontantSigne PIC S9(4)V99.
+01 SoldeSec PIC 9(4)V99.
+01 SoldeMin PIC 9(4)V99.
+01 SoldePin PIC 9(4).
+01 PIN-Saisi PIC 9(4).
+01 PIN-Tentatives PIC 9 VALUE 0.
+01 PIN-Valide PIC X VALUE 'N'.
+   88 PinOK VALUE 'O'.
 01 CHOIX PIC 9.
 01 Action PIC X(10).
 01 HistStatus PIC X(2).
 01 SoldeStatus PIC X(2).
+01 Montant-Valide PIC X VALUE 'N'.
+   88 MontantOK VALUE 'O'.
+01 NumCompteDest PIC 9(8).
+01 SoldeDest PIC 9(4)V99.
+01 SoldeSecDest PIC 9(4)V99.
+01 SoldeMinDest PIC 9(4)V99.
+01 SoldePinDest PIC 9(4).
+01 WS-DernierAction PIC X(10).
+01 WS-DernierMontant PIC 9(4)V99.
+01 WS-DernierTrouve PIC X VALUE 'N'.
+   88 DernierTrouve VALUE 'O'.
+01 WS-PlafondTransaction PIC 9(4)V99 VALUE 1000.00.
+01 WS-PinSuperviseur PIC 9(4) VALUE 9999.
+01 PIN-Superviseur-Saisi PIC 9(4).
+01 Autorisation-Valide PIC X VALUE 'N'.
+   88 AutorisationOK VALUE 'O'.
+01 Devise PIC X(3).
+01 DeviseDest PIC X(3).
+01 WS-FiltreAction PIC X(10).
+01 WS-DateDebut PIC 9(8) VALUE ZERO.
+01 WS-DateFin PIC 9(8) VALUE 99999999.
+01 WS-NbTrouves PIC 9(4) VALUE ZERO.
+01 WS-NbDepots PIC 9(4) VALUE ZERO.
+01 WS-NbRetraits PIC 9(4) VALUE ZERO.
+01 WS-NbVirements PIC 9(4) VALUE ZERO.
+01 WS-TotalMouvemente PIC 9(6)V99 VALUE ZERO.
+01 GroupeStatus PIC X(2).
+01 WS-NbGroupe PIC 9(4) VALUE ZERO.
+01 WS-NbRejetsGroupe PIC 9(4) VALUE ZERO.
+01 WS-SansDestinataire PIC 9(8) VALUE ZERO.
+01 WS-SaveStatus PIC X(2).
+01 WS-DernierDest PIC 9(8) VALUE ZERO.
 
 PROCEDURE DIVISION.
-INCLUDE ExistSolde.cob.
-INCLUDE ExistHistorique.cob.
-INCLUDE ReadSolde.cob.
-INCLUDE SaveTransaction.cob.
-INCLUDE SaveSolde.cob.
-
-    CALL 'ExistSolde'
-    CALL 'ExistHistorique'
-    CALL 'ReadSolde'
     DISPLAY "Gestion bancaire"
-    PERFORM MENU-BANQUE UNTIL CHOIX = 5
-    CALL 'SaveSolde'
+    DISPLAY "Numéro de compte :"
+    ACCEPT NumCompte-WS
+    CALL 'ExistHistorique'
+    CALL 'ExistSolde' USING NumCompte-WS, Solde, SoldeSec, SoldeMin,
+        SoldePin, Devise
+    CALL 'ReadSolde' USING NumCompte-WS, Solde, SoldeSec, SoldeMin,
+        SoldePin, Devise, SoldeStatus
+    IF SoldeStatus NOT = '00' THEN
+        DISPLAY "Compte indisponible, statut ", SoldeStatus
+        DISPLAY "Exit "
+        STOP RUN
+    END-IF
+    PERFORM VERIFIER-PIN UNTIL PinOK OR PIN-Tentatives = 3
+    IF PinOK THEN
+        PERFORM MENU-BANQUE UNTIL CHOIX = 5
+        PERFORM AFF-RECAP-SESSION
+        CALL 'SaveSolde' USING NumCompte-WS, Solde, SoldeSec, SoldeMin,
+            SoldePin, Devise, WS-SaveStatus
+    ELSE
+        DISPLAY "Nombre d'essais dépassé, accès refusé"
+    END-IF
     DISPLAY "Exit "
     STOP RUN.
 
+VERIFIER-PIN.
+    DISPLAY "Code PIN :"
+    ACCEPT PIN-Saisi
+    ADD 1 TO PIN-Tentatives
+    IF PIN-Saisi = SoldePin THEN
+        MOVE 'O' TO PIN-Valide
+    ELSE
+        DISPLAY "Code PIN incorrect"
+        MOVE 'N' TO PIN-Valide
+    END-IF.
+
 MENU-BANQUE.
     DISPLAY "Rentrez : "
     DISPLAY "1. Dépôt"
@@ -56,6 +122,9 @@ MENU-BANQUE.
     DISPLAY "3. Virement"
     DISPLAY "4. Solde"
     DISPLAY "5. Quitter"
+    DISPLAY "6. Annuler dernière opération"
+    DISPLAY "7. Recherche dans l'historique"
+    DISPLAY "8. Saisie groupée de fin de journée"
     ACCEPT CHOIX
     EVALUATE CHOIX
         WHEN 1
@@ -67,46 +136,321 @@ MENU-BANQUE.
         WHEN 4
             PERFORM AFF-SOLDE
         WHEN 5
-            EXIT 
-        WHEN GREATER THAN 5
-            DISPLAY "Invalide, Saisir un numéro entre 1 et 5 "
+            EXIT
+        WHEN 6
+            PERFORM ANNULER-DERNIERE
+        WHEN 7
+            PERFORM RECHERCHE-HISTORIQUE
+        WHEN 8
+            PERFORM SAISIE-GROUPEE
+        WHEN GREATER THAN 8
+            DISPLAY "Invalide, Saisir un numéro entre 1 et 8 "
     END-EVALUATE.
 
 DEPOT.
     DISPLAY "Entrez le montant à déposer :"
-    ACCEPT Montant
+    MOVE 'N' TO Montant-Valide
+    PERFORM SAISIR-MONTANT UNTIL MontantOK
     COMPUTE Solde = Solde + Montant
     MOVE "Dépot" TO Action
-    CALL 'SaveTransaction'
+    CALL 'SaveTransaction' USING NumCompte-WS, Montant, Action, Solde,
+        Devise, WS-SansDestinataire
+    CALL 'SaveSolde' USING NumCompte-WS, Solde, SoldeSec, SoldeMin,
+        SoldePin, Devise, WS-SaveStatus
+    ADD 1 TO WS-NbDepots
+    ADD Montant TO WS-TotalMouvemente
     DISPLAY "Dépôt effectué".
 
 RETRAIT.
     DISPLAY "Entrez le montant :"
-    ACCEPT Montant
-    IF Montant > Solde THEN
+    MOVE 'N' TO Montant-Valide
+    PERFORM SAISIR-MONTANT UNTIL MontantOK
+    IF Montant + SoldeMin > Solde THEN
         DISPLAY "Insuffisant, Opération annulée"
     ELSE
-        COMPUTE Solde = Solde - Montant
-        MOVE "Retrait" TO Action
-        CALL 'SaveTransaction'
-        DISPLAY "Retrait effectué"
+        PERFORM VERIFIER-PLAFOND
+        IF AutorisationOK THEN
+            COMPUTE Solde = Solde - Montant
+            MOVE "Retrait" TO Action
+            CALL 'SaveTransaction' USING NumCompte-WS, Montant, Action,
+                Solde, Devise, WS-SansDestinataire
+            CALL 'SaveSolde' USING NumCompte-WS, Solde, SoldeSec, SoldeMin,
+                SoldePin, Devise, WS-SaveStatus
+            ADD 1 TO WS-NbRetraits
+            ADD Montant TO WS-TotalMouvemente
+            DISPLAY "Retrait effectué"
+        ELSE
+            DISPLAY "Autorisation refusée, opération annulée"
+        END-IF
     END-IF.
 
 VIREMENT.
+    DISPLAY "Compte destinataire :"
+    ACCEPT NumCompteDest
     DISPLAY "Entrez le montant :"
-    ACCEPT Montant
-    IF Montant > Solde THEN
-        DISPLAY "Insuffisant, Opération annulée"
+    MOVE 'N' TO Montant-Valide
+    PERFORM SAISIR-MONTANT UNTIL MontantOK
+    IF NumCompteDest = NumCompte-WS THEN
+        DISPLAY "Compte destinataire invalide, opération annulée"
+    ELSE
+        IF Montant + SoldeMin > Solde THEN
+            DISPLAY "Insuffisant, Opération annulée"
+        ELSE
+            PERFORM VERIFIER-PLAFOND
+            IF NOT AutorisationOK THEN
+                DISPLAY "Autorisation refusée, opération annulée"
+            ELSE
+                CALL 'ReadSolde' USING NumCompteDest, SoldeDest,
+                    SoldeSecDest, SoldeMinDest, SoldePinDest, DeviseDest,
+                    SoldeStatus
+                IF SoldeStatus NOT = '00' THEN
+                    DISPLAY "Compte destinataire introuvable, opération",
+                        " annulée"
+                ELSE
+                    IF DeviseDest NOT = Devise THEN
+                        DISPLAY "Devises différentes, opération annulée"
+                    ELSE
+                        COMPUTE Solde = Solde - Montant
+                        CALL 'SaveSolde' USING NumCompte-WS, Solde, SoldeSec,
+                            SoldeMin, SoldePin, Devise, WS-SaveStatus
+                        IF WS-SaveStatus NOT = '00' THEN
+                            ADD Montant TO Solde
+                            DISPLAY "Erreur sauvegarde compte source, statut ",
+                                WS-SaveStatus, ", opération annulée"
+                        ELSE
+                            COMPUTE SoldeDest = SoldeDest + Montant
+                            CALL 'SaveSolde' USING NumCompteDest, SoldeDest,
+                                SoldeSecDest, SoldeMinDest, SoldePinDest,
+                                DeviseDest, WS-SaveStatus
+                            IF WS-SaveStatus NOT = '00' THEN
+                                ADD Montant TO Solde
+                                CALL 'SaveSolde' USING NumCompte-WS, Solde,
+                                    SoldeSec, SoldeMin, SoldePin, Devise,
+                                    WS-SaveStatus
+                                DISPLAY "Erreur sauvegarde destinataire, ",
+                                    "virement annulé et reversé"
+                            ELSE
+                                MOVE "Virement" TO Action
+                                CALL 'SaveTransaction' USING NumCompte-WS,
+                                    Montant, Action, Solde, Devise,
+                                    NumCompteDest
+                                MOVE "VirRecu" TO Action
+                                CALL 'SaveTransaction' USING NumCompteDest,
+                                    Montant, Action, SoldeDest, DeviseDest,
+                                    WS-SansDestinataire
+                                ADD 1 TO WS-NbVirements
+                                ADD Montant TO WS-TotalMouvemente
+                                DISPLAY "Virement effectué"
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+VERIFIER-PLAFOND.
+    IF Montant > WS-PlafondTransaction THEN
+        DISPLAY "Montant supérieur au plafond, autorisation superviseur",
+            " requise"
+        DISPLAY "Code superviseur :"
+        ACCEPT PIN-Superviseur-Saisi
+        IF PIN-Superviseur-Saisi = WS-PinSuperviseur THEN
+            MOVE 'O' TO Autorisation-Valide
+        ELSE
+            DISPLAY "Code superviseur incorrect"
+            MOVE 'N' TO Autorisation-Valide
+        END-IF
     ELSE
-        COMPUTE Solde = Solde - Montant
-        COMPUTE SoldeSec = SoldeSec + Montant
-        MOVE "Virement" TO Action
-        CALL 'SaveTransaction'
-        DISPLAY "Virement effectué"
+        MOVE 'O' TO Autorisation-Valide
+    END-IF.
+
+ANNULER-DERNIERE.
+    MOVE 'N' TO WS-DernierTrouve
+    MOVE ZERO TO WS-DernierDest
+    OPEN INPUT HistoriqueFile
+    IF HistStatus NOT = '00' THEN
+        DISPLAY "Historique.txt illisible, statut ", HistStatus
+    ELSE
+        PERFORM LIRE-POUR-ANNULATION UNTIL HistStatus = '10'
+        CLOSE HistoriqueFile
+        IF DernierTrouve THEN
+            EVALUATE WS-DernierAction
+                WHEN "Dépot"
+                    SUBTRACT WS-DernierMontant FROM Solde
+                    MOVE "AnnulDepot" TO Action
+                WHEN "Retrait"
+                    ADD WS-DernierMontant TO Solde
+                    MOVE "AnnulRetr" TO Action
+                WHEN "Virement"
+                    ADD WS-DernierMontant TO Solde
+                    MOVE "AnnulVir" TO Action
+                    PERFORM ANNULER-VIREMENT-DEST
+                WHEN "Intérêt"
+                    SUBTRACT WS-DernierMontant FROM SoldeSec
+                    MOVE "AnnulInt" TO Action
+                WHEN OTHER
+                    DISPLAY "Dernière opération non réversible"
+            END-EVALUATE
+            IF WS-DernierAction = "Dépot" OR "Retrait" OR "Virement"
+                OR "Intérêt" THEN
+                IF WS-DernierAction = "Intérêt" THEN
+                    CALL 'SaveTransaction' USING NumCompte-WS,
+                        WS-DernierMontant, Action, SoldeSec, Devise,
+                        WS-SansDestinataire
+                ELSE
+                    CALL 'SaveTransaction' USING NumCompte-WS,
+                        WS-DernierMontant, Action, Solde, Devise,
+                        WS-SansDestinataire
+                END-IF
+                CALL 'SaveSolde' USING NumCompte-WS, Solde, SoldeSec,
+                    SoldeMin, SoldePin, Devise, WS-SaveStatus
+                DISPLAY "Dernière opération annulée"
+            END-IF
+        ELSE
+            DISPLAY "Aucune opération à annuler pour ce compte"
+        END-IF
+    END-IF.
+
+ANNULER-VIREMENT-DEST.
+    IF WS-DernierDest NOT = ZERO THEN
+        CALL 'ReadSolde' USING WS-DernierDest, SoldeDest, SoldeSecDest,
+            SoldeMinDest, SoldePinDest, DeviseDest, SoldeStatus
+        IF SoldeStatus = '00' THEN
+            SUBTRACT WS-DernierMontant FROM SoldeDest
+            CALL 'SaveSolde' USING WS-DernierDest, SoldeDest, SoldeSecDest,
+                SoldeMinDest, SoldePinDest, DeviseDest, WS-SaveStatus
+            MOVE "AnnulVirR" TO Action
+            CALL 'SaveTransaction' USING WS-DernierDest, WS-DernierMontant,
+                Action, SoldeDest, DeviseDest, WS-SansDestinataire
+        ELSE
+            DISPLAY "Compte destinataire introuvable, reversement ",
+                "partiel seulement"
+        END-IF
+    END-IF.
+
+LIRE-POUR-ANNULATION.
+    READ HistoriqueFile
+    IF HistStatus = '00' THEN
+        IF NumCompteH = NumCompte-WS THEN
+            MOVE Act TO WS-DernierAction
+            MOVE Mont TO WS-DernierMontant
+            MOVE NumCompteDestH TO WS-DernierDest
+            MOVE 'O' TO WS-DernierTrouve
+        END-IF
+    END-IF.
+
+RECHERCHE-HISTORIQUE.
+    DISPLAY "Type de mouvement (Dépot/Retrait/Virement, vide = tous) :"
+    ACCEPT WS-FiltreAction
+    DISPLAY "Date de début (AAAAMMJJ, 0 = pas de limite) :"
+    ACCEPT WS-DateDebut
+    IF WS-DateDebut = ZERO
+        MOVE ZERO TO WS-DateDebut
+    END-IF
+    DISPLAY "Date de fin (AAAAMMJJ, 0 = pas de limite) :"
+    ACCEPT WS-DateFin
+    IF WS-DateFin = ZERO
+        MOVE 99999999 TO WS-DateFin
+    END-IF
+    MOVE ZERO TO WS-NbTrouves
+    OPEN INPUT HistoriqueFile
+    IF HistStatus NOT = '00' THEN
+        DISPLAY "Historique.txt illisible, statut ", HistStatus
+    ELSE
+        PERFORM LIRE-POUR-RECHERCHE UNTIL HistStatus = '10'
+        CLOSE HistoriqueFile
+        DISPLAY "Mouvements trouvés : ", WS-NbTrouves
+    END-IF.
+
+LIRE-POUR-RECHERCHE.
+    READ HistoriqueFile
+    IF HistStatus = '00' THEN
+        IF NumCompteH = NumCompte-WS
+            AND (WS-FiltreAction = SPACES OR Act = WS-FiltreAction)
+            AND DateTrans >= WS-DateDebut AND DateTrans <= WS-DateFin THEN
+            ADD 1 TO WS-NbTrouves
+            DISPLAY TransID, " ", Act, " ", Mont, " ", DateTrans, " ",
+                HeureTrans, " ", SoldeApres, " ", DeviseTrans
+        END-IF
+    END-IF.
+
+SAISIE-GROUPEE.
+    DISPLAY "Saisie groupée depuis groupe.txt"
+    MOVE ZERO TO WS-NbGroupe
+    MOVE ZERO TO WS-NbRejetsGroupe
+    OPEN INPUT GroupeFile
+    IF GroupeStatus NOT = '00' THEN
+        DISPLAY "Groupe.txt illisible, statut ", GroupeStatus
+    ELSE
+        PERFORM TRAITER-GROUPE UNTIL GroupeStatus = '10'
+        CLOSE GroupeFile
+        DISPLAY "Entrées traitées : ", WS-NbGroupe,
+            " rejetées : ", WS-NbRejetsGroupe
+    END-IF.
+
+TRAITER-GROUPE.
+    READ GroupeFile
+    IF GroupeStatus = '00' THEN
+        ADD 1 TO WS-NbGroupe
+        MOVE GrpMontant TO Montant
+        EVALUATE GrpAction
+            WHEN "Dépot"
+                COMPUTE Solde = Solde + Montant
+                MOVE "Dépot" TO Action
+                CALL 'SaveTransaction' USING NumCompte-WS, Montant, Action,
+                    Solde, Devise, WS-SansDestinataire
+                CALL 'SaveSolde' USING NumCompte-WS, Solde, SoldeSec,
+                    SoldeMin, SoldePin, Devise, WS-SaveStatus
+                ADD 1 TO WS-NbDepots
+                ADD Montant TO WS-TotalMouvemente
+            WHEN "Retrait"
+                IF Montant + SoldeMin > Solde THEN
+                    ADD 1 TO WS-NbRejetsGroupe
+                    DISPLAY "Ligne rejetée, solde insuffisant : ",
+                        GrpAction, " ", Montant
+                ELSE
+                    PERFORM VERIFIER-PLAFOND
+                    IF NOT AutorisationOK THEN
+                        ADD 1 TO WS-NbRejetsGroupe
+                        DISPLAY "Ligne rejetée, autorisation refusée : ",
+                            GrpAction, " ", Montant
+                    ELSE
+                        COMPUTE Solde = Solde - Montant
+                        MOVE "Retrait" TO Action
+                        CALL 'SaveTransaction' USING NumCompte-WS, Montant,
+                            Action, Solde, Devise, WS-SansDestinataire
+                        CALL 'SaveSolde' USING NumCompte-WS, Solde, SoldeSec,
+                            SoldeMin, SoldePin, Devise, WS-SaveStatus
+                        ADD 1 TO WS-NbRetraits
+                        ADD Montant TO WS-TotalMouvemente
+                    END-IF
+                END-IF
+            WHEN OTHER
+                ADD 1 TO WS-NbRejetsGroupe
+                DISPLAY "Ligne rejetée, action inconnue : ", GrpAction
+        END-EVALUATE
+    END-IF.
+
+SAISIR-MONTANT.
+    ACCEPT WS-MontantSigne
+    IF WS-MontantSigne > ZERO
+        MOVE WS-MontantSigne TO Montant
+        MOVE 'O' TO Montant-Valide
+    ELSE
+        DISPLAY "Montant invalide, saisir un nombre positif"
+        MOVE 'N' TO Montant-Valide
     END-IF.
 
 AFF-SOLDE.
-    DISPLAY "Solde actuel : ", Solde, " €".
+    DISPLAY "Solde actuel : ", Solde, " ", Devise.
+
+AFF-RECAP-SESSION.
+    DISPLAY "Récapitulatif de la session"
+    DISPLAY "Dépôts           : ", WS-NbDepots
+    DISPLAY "Retraits         : ", WS-NbRetraits
+    DISPLAY "Virements        : ", WS-NbVirements
+    DISPLAY "Total mouvementé : ", WS-TotalMouvemente.
 
 *> READ-SOLDE.
 *>     READ SoldeFile INTO SoldeRecord

@@ -0,0 +1,56 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ClotureJournee.
+AUTHOR. SERVICE INFORMATIQUE.
+INSTALLATION. GESTION BANCAIRE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED. 2026-08-09.
+*>--------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  SI  Création - fenêtre de traitement batch qui
+*>                 enchaîne les travaux de fin de journée
+*>                 (rapprochement, intérêts, relevé) sans passer
+*>                 par le menu interactif de GestionBancaire.
+*>                 Destiné à être soumis par CLOTURE.JCL ou tout
+*>                 ordonnanceur équivalent.
+*>--------------------------------------------------------------
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-Debut PIC X(40) VALUE
+    "Début de la fenêtre de clôture batch".
+01 WS-Fin   PIC X(40) VALUE
+    "Fin de la fenêtre de clôture batch".
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-RAPPROCHEMENT THRU 1000-EXIT
+    PERFORM 2000-INTERETS THRU 2000-EXIT
+    PERFORM 3000-RELEVE THRU 3000-EXIT
+    PERFORM 9999-FIN THRU 9999-EXIT
+    STOP RUN.
+
+1000-RAPPROCHEMENT.
+    DISPLAY WS-Debut
+    DISPLAY "Etape 1 : rapprochement historique / solde"
+    CALL 'Reconciliation'.
+1000-EXIT.
+    EXIT.
+
+2000-INTERETS.
+    DISPLAY "Etape 2 : passation des intérêts mensuels"
+    CALL 'InteretMensuel'.
+2000-EXIT.
+    EXIT.
+
+3000-RELEVE.
+    DISPLAY "Etape 3 : relevé de compte"
+    CALL 'Releve'.
+3000-EXIT.
+    EXIT.
+
+9999-FIN.
+    DISPLAY WS-Fin.
+9999-EXIT.
+    EXIT.
+

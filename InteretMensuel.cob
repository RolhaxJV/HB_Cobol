@@ -0,0 +1,137 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InteretMensuel.
+AUTHOR. SERVICE INFORMATIQUE.
+INSTALLATION. GESTION BANCAIRE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED. 2026-08-09.
+*>--------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  SI  Création - calcul et passation mensuelle des
+*>                 intérêts sur le solde secondaire (SolSec) de
+*>                 chaque compte de solde.txt.
+*> 2026-08-09  SI  Passage par SaveSolde (au lieu d'un REWRITE
+*>                 direct) pour bénéficier du verrou et de la
+*>                 sauvegarde de solde.txt, et passation du solde
+*>                 secondaire après intérêt (et non du solde
+*>                 principal, inchangé) à SaveTransaction.
+*> 2026-08-09  SI  Taux mensuel lu depuis config.txt (valeur par
+*>                 défaut si absent) au lieu d'être saisi au
+*>                 clavier, pour permettre un lancement non
+*>                 interactif depuis ClotureJournee/CLOTURE.JCL.
+*>--------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SoldeFile ASSIGN TO 'solde.txt'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS NumCompte
+       FILE STATUS IS SoldeStatus.
+    SELECT ConfigFile ASSIGN TO 'config.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS ConfigStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD SoldeFile.
+COPY SOLDEREC.
+FD ConfigFile.
+COPY CONFIGREC.
+
+WORKING-STORAGE SECTION.
+01 SoldeStatus        PIC X(02).
+01 ConfigStatus       PIC X(02).
+01 WS-SaveStatus      PIC X(02).
+01 WS-TauxInteret     PIC 9V9(04).
+01 WS-TauxInteretDefaut PIC 9V9(04) VALUE 0.0050.
+01 WS-Solde           PIC 9(04)V99.
+01 WS-SoldeSec        PIC 9(04)V99.
+01 WS-SoldeMin        PIC 9(04)V99.
+01 WS-SoldePin        PIC 9(04).
+01 WS-Devise          PIC X(03).
+01 WS-Interet         PIC 9(04)V99.
+01 WS-Action          PIC X(10) VALUE "Intérêt".
+01 WS-SansDestinataire PIC 9(08) VALUE ZERO.
+01 WS-NbComptes       PIC 9(06) VALUE ZERO.
+01 WS-Switches.
+   05 WS-FinFichier   PIC X(01) VALUE 'N'.
+      88 FinFichier   VALUE 'O'.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALISATION THRU 1000-EXIT
+    PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+        UNTIL FinFichier
+    PERFORM 9999-FIN THRU 9999-EXIT
+    GOBACK.
+
+1000-INITIALISATION.
+    DISPLAY "Calcul des intérêts mensuels"
+    MOVE WS-TauxInteretDefaut TO WS-TauxInteret
+    OPEN INPUT ConfigFile
+    IF ConfigStatus = '00'
+        READ ConfigFile
+        IF ConfigStatus = '00'
+            MOVE Cfg-TauxInteret TO WS-TauxInteret
+        END-IF
+        CLOSE ConfigFile
+    END-IF
+    DISPLAY "Taux mensuel appliqué : ", WS-TauxInteret
+    OPEN INPUT SoldeFile
+    IF SoldeStatus NOT = '00'
+        DISPLAY "Solde.txt illisible, statut ", SoldeStatus
+        MOVE 'O' TO WS-FinFichier
+    ELSE
+        MOVE ZEROS TO NumCompte
+        START SoldeFile KEY IS GREATER THAN OR EQUAL NumCompte
+        IF SoldeStatus NOT = '00'
+            MOVE 'O' TO WS-FinFichier
+        ELSE
+            PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT
+        END-IF
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+2000-TRAITEMENT.
+    ADD 1 TO WS-NbComptes
+    MOVE Sol TO WS-Solde
+    MOVE SolSec TO WS-SoldeSec
+    MOVE SolMin TO WS-SoldeMin
+    MOVE SolPin TO WS-SoldePin
+    MOVE SolDevise TO WS-Devise
+    COMPUTE WS-Interet ROUNDED = WS-SoldeSec * WS-TauxInteret
+    IF WS-Interet > ZERO
+        COMPUTE WS-SoldeSec = WS-SoldeSec + WS-Interet
+        CALL 'SaveSolde' USING NumCompte, WS-Solde, WS-SoldeSec,
+            WS-SoldeMin, WS-SoldePin, WS-Devise, WS-SaveStatus
+        IF WS-SaveStatus NOT = '00'
+            DISPLAY "Erreur mise à jour intérêt, compte ",
+                NumCompte, ", statut ", WS-SaveStatus
+        ELSE
+            CALL 'SaveTransaction' USING NumCompte, WS-Interet,
+                WS-Action, WS-SoldeSec, WS-Devise,
+                WS-SansDestinataire
+            DISPLAY "Compte ", NumCompte, " : intérêt de ",
+                WS-Interet, " crédité"
+        END-IF
+    END-IF
+    PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-LIRE-SUIVANT.
+    READ SoldeFile NEXT RECORD
+    IF SoldeStatus NOT = '00'
+        MOVE 'O' TO WS-FinFichier
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+9999-FIN.
+    CLOSE SoldeFile
+    DISPLAY "Comptes traités : ", WS-NbComptes
+    DISPLAY "Fin du calcul des intérêts".
+9999-EXIT.
+    EXIT.
+

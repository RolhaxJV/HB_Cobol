@@ -1,30 +1,61 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ReadSolde.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SoldeFile ASSIGN TO 'solde.txt'
-              ORGANIZATION IS LINE SEQUENTIAL
-              FILE STATUS IS SoldeStatus.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD SoldeFile.
-       01 SoldeRecord USAGE IS DISPLAY.
-          05 Sol        PIC 9(4).9(2).
-          05 Delimite   PIC X VALUE "/".
-          05 SolSec      PIC 9(4).9(2).
-
-
-       WORKING-STORAGE SECTION.
-       01 SoldeStatus PIC X(2).
-       
-       LINKAGE SECTION.
-       01 Solde PIC 9(4)V99. 
-       01 SoldeSec PIC 9(4)V99. 
-       PROCEDURE DIVISION USING Solde,SoldeSec.
-           OPEN INPUT SoldeFile
-           READ SoldeFile INTO SoldeRecord
-           CLOSE SoldeFile
-           MOVE Sol TO Solde
-           MOVE SolSec TO SoldeSec.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReadSolde.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SoldeFile ASSIGN TO 'solde.txt'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS NumCompte
+              FILE STATUS IS SoldeStatus.
+           SELECT LockFile ASSIGN TO 'solde.lock'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LockStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SoldeFile.
+       COPY SOLDEREC.
+
+       FD LockFile.
+       01 LockRecord PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 SoldeStatus PIC X(2).
+       01 LockStatus PIC X(2).
+       01 WS-LockFileName PIC X(10) VALUE "solde.lock".
+       01 WS-DeleteStatus PIC S9(9) COMP-5.
+
+       LINKAGE SECTION.
+       01 LK-NumCompte PIC 9(8).
+       01 Solde PIC 9(4)V99.
+       01 SoldeSec PIC 9(4)V99.
+       01 SoldeMin PIC 9(4)V99.
+       01 SoldePin PIC 9(4).
+       01 Devise PIC X(3).
+       01 LK-Status PIC X(2).
+       PROCEDURE DIVISION USING LK-NumCompte Solde SoldeSec SoldeMin
+           SoldePin Devise LK-Status.
+           OPEN INPUT LockFile
+           IF LockStatus = '00'
+               CLOSE LockFile
+               DISPLAY "Solde.txt verrouillé, lecture refusée"
+               MOVE '99' TO LK-Status
+           ELSE
+               OPEN OUTPUT LockFile
+               CLOSE LockFile
+               OPEN INPUT SoldeFile
+               MOVE LK-NumCompte TO NumCompte
+               READ SoldeFile
+               MOVE SoldeStatus TO LK-Status
+               CLOSE SoldeFile
+               IF SoldeStatus = '00'
+                   MOVE Sol TO Solde
+                   MOVE SolSec TO SoldeSec
+                   MOVE SolMin TO SoldeMin
+                   MOVE SolPin TO SoldePin
+                   MOVE SolDevise TO Devise
+               END-IF
+               CALL "CBL_DELETE_FILE" USING WS-LockFileName
+                   RETURNING WS-DeleteStatus
+           END-IF.

@@ -1,28 +1,127 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SaveSolde.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT SoldeFile ASSIGN TO 'solde.txt'
-       ORGANIZATION IS LINE SEQUENTIAL
-       FILE STATUS IS SoldeStatus.
-
-DATA DIVISION.
-FILE SECTION.
-FD SoldeFile.
-01 SoldeRecord USAGE IS DISPLAY.
-   05 Sol        PIC 9(4).9(2).
-   05 Delimite   PIC X VALUE "/".
-   05 SolSec      PIC 9(4).9(2).
-
-WORKING-STORAGE SECTION.
-01 Solde PIC 9(4)V99. 
-01 SoldeSec PIC 9(4)V99. 
-01 SoldeStatus PIC X(2).
-
-PROCEDURE DIVISION.
-    OPEN OUTPUT SoldeFile
-    MOVE Solde TO Sol
-    MOVE SoldeSec TO SolSec
-    WRITE SoldeRecord 
-    CLOSE SoldeFile.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SaveSolde.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SoldeFile ASSIGN TO 'solde.txt'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS NumCompte
+       FILE STATUS IS SoldeStatus.
+    SELECT BackupFile ASSIGN TO 'solde.bak'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS BackupStatus.
+    SELECT LockFile ASSIGN TO 'solde.lock'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS LockStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD SoldeFile.
+COPY SOLDEREC.
+
+FD BackupFile.
+01 BackupRecord PIC X(80).
+
+FD LockFile.
+01 LockRecord PIC X(1).
+
+WORKING-STORAGE SECTION.
+01 SoldeStatus PIC X(2).
+01 BackupStatus PIC X(2).
+01 LockStatus PIC X(2).
+01 WS-LockFileName PIC X(10) VALUE "solde.lock".
+01 WS-DeleteStatus PIC S9(9) COMP-5.
+01 Backup-Switches.
+   05 WS-FinBackup PIC X(01) VALUE 'N'.
+      88 FinBackup VALUE 'O'.
+
+LINKAGE SECTION.
+01 LK-NumCompte PIC 9(8).
+01 Solde PIC 9(4)V99.
+01 SoldeSec PIC 9(4)V99.
+01 SoldeMin PIC 9(4)V99.
+01 SoldePin PIC 9(4).
+01 Devise PIC X(3).
+01 LK-Status PIC X(2).
+
+PROCEDURE DIVISION USING LK-NumCompte, Solde, SoldeSec, SoldeMin,
+    SoldePin, Devise, LK-Status.
+    OPEN INPUT LockFile
+    IF LockStatus = '00'
+        CLOSE LockFile
+        DISPLAY "Solde.txt verrouillé, écriture refusée"
+        MOVE '99' TO LK-Status
+    ELSE
+        OPEN OUTPUT LockFile
+        CLOSE LockFile
+        PERFORM BACKUP-SOLDE
+        MOVE LK-NumCompte TO NumCompte
+        MOVE Solde TO Sol
+        MOVE SoldeSec TO SolSec
+        MOVE SoldeMin TO SolMin
+        MOVE SoldePin TO SolPin
+        MOVE Devise TO SolDevise
+        OPEN I-O SoldeFile
+        IF SoldeStatus = '35'
+            CLOSE SoldeFile
+            OPEN OUTPUT SoldeFile
+            WRITE SoldeRecord
+            IF SoldeStatus NOT = '00'
+                DISPLAY "Erreur création solde.txt, statut ", SoldeStatus
+            END-IF
+        ELSE
+            REWRITE SoldeRecord
+            IF SoldeStatus = '23'
+                WRITE SoldeRecord
+                IF SoldeStatus NOT = '00'
+                    DISPLAY "Erreur écriture solde, compte ", NumCompte,
+                        ", statut ", SoldeStatus
+                END-IF
+            ELSE
+                IF SoldeStatus NOT = '00'
+                    DISPLAY "Erreur mise à jour solde, compte ", NumCompte,
+                        ", statut ", SoldeStatus
+                END-IF
+            END-IF
+        END-IF
+        MOVE SoldeStatus TO LK-Status
+        CLOSE SoldeFile
+        CALL "CBL_DELETE_FILE" USING WS-LockFileName
+            RETURNING WS-DeleteStatus
+    END-IF.
+
+BACKUP-SOLDE.
+    MOVE 'N' TO WS-FinBackup
+    OPEN INPUT SoldeFile
+    IF SoldeStatus = '00'
+        OPEN OUTPUT BackupFile
+        IF BackupStatus NOT = '00'
+            DISPLAY "Erreur création solde.bak, statut ", BackupStatus
+            MOVE 'O' TO WS-FinBackup
+        ELSE
+            MOVE ZEROS TO NumCompte
+            START SoldeFile KEY IS GREATER THAN OR EQUAL NumCompte
+            IF SoldeStatus = '00'
+                PERFORM BACKUP-LIRE-SUIVANT
+                PERFORM BACKUP-COPIER UNTIL FinBackup
+            END-IF
+            CLOSE BackupFile
+        END-IF
+    END-IF
+    CLOSE SoldeFile.
+
+BACKUP-COPIER.
+    MOVE SoldeRecord TO BackupRecord
+    WRITE BackupRecord
+    IF BackupStatus NOT = '00'
+        DISPLAY "Erreur écriture solde.bak, compte ", NumCompte,
+            ", statut ", BackupStatus
+    END-IF
+    PERFORM BACKUP-LIRE-SUIVANT.
+
+BACKUP-LIRE-SUIVANT.
+    READ SoldeFile NEXT RECORD
+    IF SoldeStatus NOT = '00'
+        MOVE 'O' TO WS-FinBackup
+    END-IF.

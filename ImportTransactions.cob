@@ -0,0 +1,133 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ImportTransactions.
+AUTHOR. SERVICE INFORMATIQUE.
+INSTALLATION. GESTION BANCAIRE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED. 2026-08-09.
+*>--------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  SI  Création - import par lot d'un fichier de
+*>                 mouvements externe (ATM, autre système de
+*>                 caisse) vers historique.txt et solde.txt, en
+*>                 passant par les mêmes sous-programmes ReadSolde
+*>                 / SaveSolde / SaveTransaction que le menu
+*>                 interactif de GestionBancaire.
+*> 2026-08-09  SI  Alignement sur les nouvelles signatures de
+*>                 SaveTransaction (compte destinataire) et
+*>                 SaveSolde (statut retourné) : aucun mouvement
+*>                 importé n'a de destinataire, donc zéro y est
+*>                 transmis.
+*>--------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ImportFile ASSIGN TO 'import.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS ImportStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD ImportFile.
+01 ImportRecord.
+   05 ImpNumCompte PIC 9(08).
+   05 ImpAction    PIC X(10).
+   05 ImpMontant   PIC 9(04).9(02).
+
+WORKING-STORAGE SECTION.
+01 ImportStatus     PIC X(02).
+01 RdStatus         PIC X(02).
+01 WS-NumCompte     PIC 9(08).
+01 WS-Action        PIC X(10).
+01 WS-Montant       PIC 9(04)V99.
+01 WS-Solde         PIC 9(04)V99.
+01 WS-SoldeSec      PIC 9(04)V99.
+01 WS-SoldeMin      PIC 9(04)V99.
+01 WS-SoldePin      PIC 9(04).
+01 WS-Devise        PIC X(03).
+01 WS-NbImportes    PIC 9(06) VALUE ZERO.
+01 WS-NbRejetes     PIC 9(06) VALUE ZERO.
+01 WS-SansDestinataire PIC 9(08) VALUE ZERO.
+01 WS-SaveStatus      PIC X(02).
+01 WS-Switches.
+   05 WS-FinFichier   PIC X(01) VALUE 'N'.
+      88 FinFichier   VALUE 'O'.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALISATION THRU 1000-EXIT
+    PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+        UNTIL FinFichier
+    PERFORM 9999-FIN THRU 9999-EXIT
+    GOBACK.
+
+1000-INITIALISATION.
+    DISPLAY "Import par lot des mouvements externes"
+    OPEN INPUT ImportFile
+    IF ImportStatus NOT = '00'
+        DISPLAY "Import.txt illisible, statut ", ImportStatus
+        MOVE 'O' TO WS-FinFichier
+    ELSE
+        PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+2000-TRAITEMENT.
+    MOVE ImpNumCompte TO WS-NumCompte
+    MOVE ImpAction    TO WS-Action
+    MOVE ImpMontant   TO WS-Montant
+    CALL 'ReadSolde' USING WS-NumCompte, WS-Solde, WS-SoldeSec,
+        WS-SoldeMin, WS-SoldePin, WS-Devise, RdStatus
+    IF RdStatus NOT = '00'
+        DISPLAY "Compte ", WS-NumCompte, " inconnu, mouvement",
+            " rejeté"
+        ADD 1 TO WS-NbRejetes
+    ELSE
+        EVALUATE WS-Action
+            WHEN "Dépot"
+                COMPUTE WS-Solde = WS-Solde + WS-Montant
+                PERFORM 2200-POSTER THRU 2200-EXIT
+            WHEN "Retrait"
+                IF WS-Montant + WS-SoldeMin > WS-Solde
+                    DISPLAY "Compte ", WS-NumCompte, " solde",
+                        " insuffisant, mouvement rejeté"
+                    ADD 1 TO WS-NbRejetes
+                ELSE
+                    COMPUTE WS-Solde = WS-Solde - WS-Montant
+                    PERFORM 2200-POSTER THRU 2200-EXIT
+                END-IF
+            WHEN OTHER
+                DISPLAY "Action non reconnue : ", WS-Action,
+                    ", mouvement rejeté"
+                ADD 1 TO WS-NbRejetes
+        END-EVALUATE
+    END-IF
+    PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2200-POSTER.
+    CALL 'SaveTransaction' USING WS-NumCompte, WS-Montant,
+        WS-Action, WS-Solde, WS-Devise, WS-SansDestinataire
+    CALL 'SaveSolde' USING WS-NumCompte, WS-Solde, WS-SoldeSec,
+        WS-SoldeMin, WS-SoldePin, WS-Devise, WS-SaveStatus
+    ADD 1 TO WS-NbImportes.
+2200-EXIT.
+    EXIT.
+
+2100-LIRE-SUIVANT.
+    READ ImportFile
+    IF ImportStatus = '10'
+        MOVE 'O' TO WS-FinFichier
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+9999-FIN.
+    CLOSE ImportFile
+    DISPLAY "Mouvements importés : ", WS-NbImportes
+    DISPLAY "Mouvements rejetés  : ", WS-NbRejetes
+    DISPLAY "Fin de l'import par lot".
+9999-EXIT.
+    EXIT.
+

@@ -0,0 +1,119 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ArchiveHistorique.
+AUTHOR. SERVICE INFORMATIQUE.
+INSTALLATION. GESTION BANCAIRE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED. 2026-08-09.
+*>--------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  SI  Création - archivage annuel de historique.txt :
+*>                 copie chaque mouvement vers un fichier daté
+*>                 historique-AAAA.txt puis vide le fichier actif.
+*>--------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HistoriqueFile ASSIGN TO 'historique.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS HistStatus.
+    SELECT ArchiveFile ASSIGN TO WS-NomArchive
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS ArchiveStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD HistoriqueFile.
+COPY TRANSREC.
+
+FD ArchiveFile.
+01 ArchiveRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 HistStatus        PIC X(02).
+01 ArchiveStatus     PIC X(02).
+01 WS-Annee          PIC 9(04).
+01 WS-NomArchive     PIC X(30).
+01 WS-NbMouvements   PIC 9(06) VALUE ZERO.
+01 WS-Switches.
+   05 WS-FinFichier    PIC X(01) VALUE 'N'.
+      88 FinFichier    VALUE 'O'.
+   05 WS-FichierOuvert PIC X(01) VALUE 'N'.
+      88 FichierOuvert VALUE 'O'.
+   05 WS-ErreurArchive  PIC X(01) VALUE 'N'.
+      88 ErreurArchive  VALUE 'O'.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALISATION THRU 1000-EXIT
+    PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+        UNTIL FinFichier
+    PERFORM 9999-FIN THRU 9999-EXIT
+    GOBACK.
+
+1000-INITIALISATION.
+    DISPLAY "Archivage annuel de historique.txt"
+    DISPLAY "Année à archiver (AAAA) :"
+    ACCEPT WS-Annee
+    STRING "historique-" DELIMITED BY SIZE
+        WS-Annee DELIMITED BY SIZE
+        ".txt" DELIMITED BY SIZE
+        INTO WS-NomArchive
+    OPEN INPUT HistoriqueFile
+    IF HistStatus NOT = '00'
+        DISPLAY "Historique.txt illisible, statut ", HistStatus
+        MOVE 'O' TO WS-FinFichier
+    ELSE
+        OPEN OUTPUT ArchiveFile
+        IF ArchiveStatus NOT = '00'
+            DISPLAY "Erreur création archive, statut ",
+                ArchiveStatus
+            CLOSE HistoriqueFile
+            MOVE 'O' TO WS-FinFichier
+        ELSE
+            MOVE 'O' TO WS-FichierOuvert
+            PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT
+        END-IF
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+2000-TRAITEMENT.
+    MOVE TransactionRecord TO ArchiveRecord
+    WRITE ArchiveRecord
+    IF ArchiveStatus NOT = '00'
+        DISPLAY "Erreur écriture archive, mouvement ", TransID,
+            ", statut ", ArchiveStatus
+        MOVE 'O' TO WS-ErreurArchive
+    ELSE
+        ADD 1 TO WS-NbMouvements
+    END-IF
+    PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-LIRE-SUIVANT.
+    READ HistoriqueFile
+    IF HistStatus = '10'
+        MOVE 'O' TO WS-FinFichier
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+9999-FIN.
+    IF FichierOuvert
+        CLOSE HistoriqueFile
+        CLOSE ArchiveFile
+        DISPLAY "Mouvements archivés : ", WS-NbMouvements
+        DISPLAY "Archive créée : ", WS-NomArchive
+        IF ErreurArchive
+            DISPLAY "Erreur(s) durant l'archivage, historique.txt ",
+                "conservé intact (non vidé)"
+        ELSE
+            OPEN OUTPUT HistoriqueFile
+            CLOSE HistoriqueFile
+        END-IF
+    END-IF
+    DISPLAY "Fin de l'archivage annuel".
+9999-EXIT.
+    EXIT.
+

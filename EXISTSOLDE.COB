@@ -1,37 +1,145 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ExistSolde.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SoldeFile ASSIGN TO 'solde.txt'
-              ORGANIZATION IS LINE SEQUENTIAL
-              FILE STATUS IS SoldeStatus.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD SoldeFile.
-       01 SoldeRecord USAGE IS DISPLAY.
-          05 Sol        PIC 9(4).9(2).
-          05 Delimite   PIC X VALUE "/".
-          05 SolSec      PIC 9(4).9(2).
-
-       WORKING-STORAGE SECTION.
-       01 SoldeStatus PIC X(2).
-
-       LINKAGE SECTION.
-       01 Solde PIC 9(4)V99. 
-       01 SoldeSec PIC 9(4)V99.
-
-       PROCEDURE DIVISION USING Solde, SoldeSec.
-           OPEN INPUT SoldeFile
-           READ SoldeFile INTO SoldeRecord
-           IF SoldeStatus = '35'
-               DISPLAY "Solde.txt does not exist ", SoldeStatus
-               CLOSE SoldeFile
-               OPEN OUTPUT SoldeFile
-               MOVE 1000 TO Solde
-               MOVE 500 TO SoldeSec
-           ELSE
-               CLOSE SoldeFile
-           END-IF.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExistSolde.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SoldeFile ASSIGN TO 'solde.txt'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS NumCompte
+              FILE STATUS IS SoldeStatus.
+           SELECT ConfigFile ASSIGN TO 'config.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ConfigStatus.
+           SELECT LockFile ASSIGN TO 'solde.lock'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LockStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SoldeFile.
+       COPY SOLDEREC.
+
+       FD ConfigFile.
+       COPY CONFIGREC.
+
+       FD LockFile.
+       01 LockRecord PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 SoldeStatus PIC X(2).
+       01 ConfigStatus PIC X(2).
+       01 LockStatus PIC X(2).
+       01 WS-LockFileName PIC X(10) VALUE "solde.lock".
+       01 WS-DeleteStatus PIC S9(9) COMP-5.
+       01 WS-SoldeDefaut    PIC 9(4)V99 VALUE 1000.00.
+       01 WS-SoldeSecDefaut PIC 9(4)V99 VALUE 500.00.
+       01 WS-SoldeMinDefaut PIC 9(4)V99 VALUE ZERO.
+       01 WS-DeviseDefaut   PIC X(3) VALUE "EUR".
+       01 WS-UtiliserDefaut PIC X(1).
+          88 UtiliserDefaut VALUE 'O' 'o'.
+       01 WS-Action PIC X(10).
+       01 WS-SansDestinataire PIC 9(8) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LK-NumCompte PIC 9(8).
+       01 Solde PIC 9(4)V99.
+       01 SoldeSec PIC 9(4)V99.
+       01 SoldeMin PIC 9(4)V99.
+       01 SoldePin PIC 9(4).
+       01 Devise PIC X(3).
+
+       PROCEDURE DIVISION USING LK-NumCompte Solde SoldeSec SoldeMin
+           SoldePin Devise.
+           OPEN INPUT LockFile
+           IF LockStatus = '00'
+               CLOSE LockFile
+               DISPLAY "Solde.txt verrouillé, ouverture refusée"
+           ELSE
+               OPEN OUTPUT LockFile
+               CLOSE LockFile
+               PERFORM OUVRIR-OU-CREER-COMPTE
+               CALL "CBL_DELETE_FILE" USING WS-LockFileName
+                   RETURNING WS-DeleteStatus
+           END-IF.
+
+       OUVRIR-OU-CREER-COMPTE.
+           OPEN I-O SoldeFile
+           IF SoldeStatus = '35'
+               DISPLAY "Solde.txt does not exist ", SoldeStatus
+               CLOSE SoldeFile
+               OPEN OUTPUT SoldeFile
+               CLOSE SoldeFile
+               OPEN I-O SoldeFile
+           END-IF
+           MOVE LK-NumCompte TO NumCompte
+           READ SoldeFile
+           IF SoldeStatus = '23'
+               DISPLAY "Compte ", LK-NumCompte, " inconnu, ouverture"
+               OPEN INPUT ConfigFile
+               IF ConfigStatus = '00'
+                   READ ConfigFile
+                   IF ConfigStatus = '00'
+                       MOVE Cfg-SoldeDefaut TO WS-SoldeDefaut
+                       MOVE Cfg-SoldeSecDefaut TO WS-SoldeSecDefaut
+                       MOVE Cfg-SoldeMinDefaut TO WS-SoldeMinDefaut
+                       MOVE Cfg-DeviseDefaut TO WS-DeviseDefaut
+                   END-IF
+                   CLOSE ConfigFile
+               END-IF
+               DISPLAY "Utiliser le dépôt initial par défaut de ",
+                   WS-SoldeDefaut, " (O/N) :"
+               ACCEPT WS-UtiliserDefaut
+               IF UtiliserDefaut
+                   MOVE WS-SoldeDefaut TO Solde
+               ELSE
+                   DISPLAY "Montant du dépôt initial :"
+                   ACCEPT Solde
+               END-IF
+               DISPLAY "Utiliser le solde secondaire par défaut de ",
+                   WS-SoldeSecDefaut, " (O/N) :"
+               ACCEPT WS-UtiliserDefaut
+               IF UtiliserDefaut
+                   MOVE WS-SoldeSecDefaut TO SoldeSec
+               ELSE
+                   DISPLAY "Montant initial du compte secondaire :"
+                   ACCEPT SoldeSec
+               END-IF
+               DISPLAY "Utiliser le plancher par défaut de ",
+                   WS-SoldeMinDefaut, " (O/N) :"
+               ACCEPT WS-UtiliserDefaut
+               IF UtiliserDefaut
+                   MOVE WS-SoldeMinDefaut TO SoldeMin
+               ELSE
+                   DISPLAY "Solde minimum autorisé, découvert :"
+                   ACCEPT SoldeMin
+               END-IF
+               DISPLAY "Code PIN du compte (4 chiffres) :"
+               ACCEPT SoldePin
+               DISPLAY "Devise du compte (vide=defaut ",
+                   WS-DeviseDefaut, ") :"
+               ACCEPT Devise
+               IF Devise = SPACES
+                   MOVE WS-DeviseDefaut TO Devise
+               END-IF
+               MOVE LK-NumCompte TO NumCompte
+               MOVE Solde TO Sol
+               MOVE SoldeSec TO SolSec
+               MOVE SoldeMin TO SolMin
+               MOVE SoldePin TO SolPin
+               MOVE Devise TO SolDevise
+               WRITE SoldeRecord
+               MOVE "Ouverture" TO WS-Action
+               CALL 'SaveTransaction' USING LK-NumCompte, Solde,
+                   WS-Action, Solde, Devise, WS-SansDestinataire
+               MOVE "OuvertSec" TO WS-Action
+               CALL 'SaveTransaction' USING LK-NumCompte, SoldeSec,
+                   WS-Action, SoldeSec, Devise, WS-SansDestinataire
+           ELSE
+               MOVE Sol TO Solde
+               MOVE SolSec TO SoldeSec
+               MOVE SolMin TO SoldeMin
+               MOVE SolPin TO SoldePin
+               MOVE SolDevise TO Devise
+           END-IF
+           CLOSE SoldeFile.

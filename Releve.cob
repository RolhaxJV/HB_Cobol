@@ -0,0 +1,237 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Releve.
+AUTHOR. SERVICE INFORMATIQUE.
+INSTALLATION. GESTION BANCAIRE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED. 2026-08-09.
+*>--------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  SI  Création - relevé de compte filtré par date,
+*>                 lu séquentiellement depuis historique.txt.
+*> 2026-08-09  SI  Ajout d'un relevé imprimé paginé (releve.prn),
+*>                 distinct de historique.txt, avec saut de page
+*>                 réel toutes les 20 lignes et en-tête répété.
+*> 2026-08-09  SI  Balayage de tous les comptes de solde.txt (sur
+*>                 la journée entière, comme Reconciliation) au
+*>                 lieu de ne sortir le relevé que d'un seul
+*>                 compte saisi au clavier, pour permettre un
+*>                 lancement non interactif depuis
+*>                 ClotureJournee/CLOTURE.JCL.
+*>--------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SoldeFile ASSIGN TO 'solde.txt'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS NumCompte
+       FILE STATUS IS SoldeStatus.
+    SELECT HistoriqueFile ASSIGN TO 'historique.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS HistStatus.
+    SELECT PrintFile ASSIGN TO 'releve.prn'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS PrintStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD SoldeFile.
+COPY SOLDEREC.
+FD HistoriqueFile.
+COPY TRANSREC.
+
+FD PrintFile.
+01 PrintRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 SoldeStatus       PIC X(02).
+01 HistStatus        PIC X(02).
+01 PrintStatus       PIC X(02).
+01 WS-DateDebut      PIC 9(08) VALUE ZERO.
+01 WS-DateFin        PIC 9(08) VALUE 99999999.
+01 WS-Montant        PIC 9(04)V99.
+01 WS-Total          PIC S9(06)V99 COMP-3 VALUE ZERO.
+01 WS-NbMouvements   PIC 9(06) VALUE ZERO.
+01 WS-NbComptes      PIC 9(06) VALUE ZERO.
+01 WS-NumPage        PIC 9(04) VALUE ZERO.
+01 WS-LigneCourante  PIC 9(03) VALUE ZERO.
+01 WS-MaxLignes      PIC 9(03) VALUE 20.
+01 WS-Switches.
+   05 WS-FinFichier  PIC X(01) VALUE 'N'.
+      88 FinFichier  VALUE 'O'.
+   05 WS-FinHisto    PIC X(01) VALUE 'N'.
+      88 FinHisto    VALUE 'O'.
+   05 WS-SoldeOuvert PIC X(01) VALUE 'N'.
+      88 SoldeOuvert VALUE 'O'.
+   05 WS-PrintOuvert PIC X(01) VALUE 'N'.
+      88 PrintOuvert VALUE 'O'.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    DISPLAY "Relevé de compte - tous comptes"
+    PERFORM 1000-INITIALISATION THRU 1000-EXIT
+    PERFORM 2000-TRAITEMENT-COMPTE THRU 2000-EXIT
+        UNTIL FinFichier
+    PERFORM 9999-FIN THRU 9999-EXIT
+    GOBACK.
+
+1000-INITIALISATION.
+    OPEN INPUT SoldeFile
+    IF SoldeStatus NOT = '00'
+        DISPLAY "Solde.txt illisible, statut ", SoldeStatus
+        MOVE 'O' TO WS-FinFichier
+    ELSE
+        MOVE 'O' TO WS-SoldeOuvert
+        MOVE ZEROS TO NumCompte
+        START SoldeFile KEY IS GREATER THAN OR EQUAL NumCompte
+        IF SoldeStatus NOT = '00'
+            MOVE 'O' TO WS-FinFichier
+        ELSE
+            OPEN OUTPUT PrintFile
+            IF PrintStatus NOT = '00'
+                DISPLAY "Erreur création releve.prn, statut ",
+                    PrintStatus
+            ELSE
+                MOVE 'O' TO WS-PrintOuvert
+            END-IF
+            PERFORM 2100-LIRE-SUIVANT-COMPTE THRU 2100-EXIT
+        END-IF
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+2000-TRAITEMENT-COMPTE.
+    ADD 1 TO WS-NbComptes
+    MOVE ZERO TO WS-Total
+    MOVE ZERO TO WS-NbMouvements
+    MOVE ZERO TO WS-NumPage
+    DISPLAY "Date        Opération   Montant   Solde après"
+    IF PrintOuvert
+        PERFORM 2300-ENTETE-PAGE THRU 2300-EXIT
+    END-IF
+    PERFORM 2200-RELEVER-HISTORIQUE THRU 2200-EXIT
+    DISPLAY "Mouvements affichés : ", WS-NbMouvements
+    DISPLAY "Cumul net période    : ", WS-Total
+    PERFORM 2100-LIRE-SUIVANT-COMPTE THRU 2100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-LIRE-SUIVANT-COMPTE.
+    READ SoldeFile NEXT RECORD
+    IF SoldeStatus NOT = '00'
+        MOVE 'O' TO WS-FinFichier
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-RELEVER-HISTORIQUE.
+    MOVE 'N' TO WS-FinHisto
+    OPEN INPUT HistoriqueFile
+    IF HistStatus NOT = '00'
+        DISPLAY "Historique.txt illisible, statut ", HistStatus
+        MOVE 'O' TO WS-FinHisto
+    ELSE
+        PERFORM 2210-LIRE-SUIVANT-HISTO THRU 2210-EXIT
+        PERFORM 2220-TRAITER-LIGNE THRU 2220-EXIT UNTIL FinHisto
+        CLOSE HistoriqueFile
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+2210-LIRE-SUIVANT-HISTO.
+    READ HistoriqueFile
+    IF HistStatus = '10'
+        MOVE 'O' TO WS-FinHisto
+    END-IF.
+2210-EXIT.
+    EXIT.
+
+2220-TRAITER-LIGNE.
+    IF NumCompteH = NumCompte
+        AND DateTrans >= WS-DateDebut
+        AND DateTrans <= WS-DateFin
+        ADD 1 TO WS-NbMouvements
+        MOVE Mont TO WS-Montant
+        EVALUATE Act
+            WHEN "Dépot"
+                ADD WS-Montant TO WS-Total
+            WHEN "Ouverture"
+                ADD WS-Montant TO WS-Total
+            WHEN "Intérêt"
+                ADD WS-Montant TO WS-Total
+            WHEN "OuvertSec"
+                ADD WS-Montant TO WS-Total
+            WHEN "Retrait"
+                SUBTRACT WS-Montant FROM WS-Total
+            WHEN "Virement"
+                SUBTRACT WS-Montant FROM WS-Total
+            WHEN "VirRecu"
+                ADD WS-Montant TO WS-Total
+            WHEN "AnnulVirR"
+                SUBTRACT WS-Montant FROM WS-Total
+            WHEN "AnnulDepot"
+                SUBTRACT WS-Montant FROM WS-Total
+            WHEN "AnnulRetr"
+                ADD WS-Montant TO WS-Total
+            WHEN "AnnulVir"
+                ADD WS-Montant TO WS-Total
+            WHEN "AnnulInt"
+                SUBTRACT WS-Montant FROM WS-Total
+            WHEN OTHER
+                DISPLAY "Action non reconnue : ", Act
+        END-EVALUATE
+        DISPLAY DateTrans, "  ", Act, "  ", Mont, "  ",
+            SoldeApres
+        IF PrintOuvert
+            PERFORM 2400-IMPRIMER-LIGNE THRU 2400-EXIT
+        END-IF
+    END-IF
+    PERFORM 2210-LIRE-SUIVANT-HISTO THRU 2210-EXIT.
+2220-EXIT.
+    EXIT.
+
+2300-ENTETE-PAGE.
+    ADD 1 TO WS-NumPage
+    STRING "Relevé de compte "   DELIMITED BY SIZE
+           NumCompte             DELIMITED BY SIZE
+           "          Page "     DELIMITED BY SIZE
+           WS-NumPage            DELIMITED BY SIZE
+      INTO PrintRecord
+    WRITE PrintRecord AFTER ADVANCING PAGE
+    MOVE "Date        Opération   Montant   Solde après"
+      TO PrintRecord
+    WRITE PrintRecord
+    MOVE ZERO TO WS-LigneCourante.
+2300-EXIT.
+    EXIT.
+
+2400-IMPRIMER-LIGNE.
+    IF WS-LigneCourante >= WS-MaxLignes
+        PERFORM 2300-ENTETE-PAGE THRU 2300-EXIT
+    END-IF
+    STRING DateTrans   DELIMITED BY SIZE
+           "  "        DELIMITED BY SIZE
+           Act         DELIMITED BY SIZE
+           "  "        DELIMITED BY SIZE
+           Mont        DELIMITED BY SIZE
+           "  "        DELIMITED BY SIZE
+           SoldeApres  DELIMITED BY SIZE
+      INTO PrintRecord
+    WRITE PrintRecord
+    ADD 1 TO WS-LigneCourante.
+2400-EXIT.
+    EXIT.
+
+9999-FIN.
+    IF SoldeOuvert
+        CLOSE SoldeFile
+    END-IF
+    IF PrintOuvert
+        CLOSE PrintFile
+        DISPLAY "Relevé imprimé : releve.prn"
+    END-IF
+    DISPLAY "Comptes traités : ", WS-NbComptes
+    DISPLAY "Fin du relevé".
+9999-EXIT.
+    EXIT.
+

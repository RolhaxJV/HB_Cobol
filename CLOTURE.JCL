@@ -0,0 +1,17 @@
+//CLOTURE  JOB  (GESTBANK),'FIN DE JOURNEE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* CLOTURE - Fenetre de traitement batch de fin de journee pour
+//*           GestionBancaire. Enchaine le rapprochement, la
+//*           passation des interets et le releve de compte sans
+//*           passer par le menu interactif (ClotureJournee.cob).
+//* 2026-08-09  SI  Creation.
+//* 2026-08-09  SI  Rapprochement, interets et releve balaient
+//*                 desormais tous les comptes de solde.txt sans
+//*                 lecture sur SYSIN ; carte SYSIN retiree.
+//* 2026-08-09  SI  PGM= corrige pour referencer le module reellement
+//*                 compile (ClotureJournee) au lieu d'un nom qui ne
+//*                 correspond a aucun programme du chargeur.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=ClotureJournee
+//SYSOUT   DD   SYSOUT=*
+//

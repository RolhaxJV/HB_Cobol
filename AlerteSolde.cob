@@ -0,0 +1,88 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AlerteSolde.
+AUTHOR. SERVICE INFORMATIQUE.
+INSTALLATION. GESTION BANCAIRE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED. 2026-08-09.
+*>--------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  SI  Création - balayage de solde.txt pour détecter
+*>                 les comptes sous leur plancher (SolMin), sans
+*>                 avoir à faire un ReadSolde compte par compte.
+*>--------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SoldeFile ASSIGN TO 'solde.txt'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS NumCompte
+       FILE STATUS IS SoldeStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD SoldeFile.
+COPY SOLDEREC.
+
+WORKING-STORAGE SECTION.
+01 SoldeStatus        PIC X(02).
+01 WS-NbComptes       PIC 9(06) VALUE ZERO.
+01 WS-NbAlertes       PIC 9(06) VALUE ZERO.
+01 WS-Switches.
+   05 WS-FinFichier   PIC X(01) VALUE 'N'.
+      88 FinFichier   VALUE 'O'.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALISATION THRU 1000-EXIT
+    PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+        UNTIL FinFichier
+    PERFORM 9999-FIN THRU 9999-EXIT
+    GOBACK.
+
+1000-INITIALISATION.
+    DISPLAY "Alerte solde négatif / compte sous plancher"
+    OPEN INPUT SoldeFile
+    IF SoldeStatus NOT = '00'
+        DISPLAY "Solde.txt illisible, statut ", SoldeStatus
+        MOVE 'O' TO WS-FinFichier
+    ELSE
+        MOVE ZEROS TO NumCompte
+        START SoldeFile KEY IS GREATER THAN OR EQUAL NumCompte
+        IF SoldeStatus NOT = '00'
+            MOVE 'O' TO WS-FinFichier
+        ELSE
+            DISPLAY "Compte       Solde      Plancher   Devise"
+            PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT
+        END-IF
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+2000-TRAITEMENT.
+    ADD 1 TO WS-NbComptes
+    IF Sol < SolMin
+        ADD 1 TO WS-NbAlertes
+        DISPLAY NumCompte, "   ", Sol, "   ", SolMin, "   ",
+            SolDevise, "   *** SOUS PLANCHER ***"
+    END-IF
+    PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-LIRE-SUIVANT.
+    READ SoldeFile NEXT RECORD
+    IF SoldeStatus NOT = '00'
+        MOVE 'O' TO WS-FinFichier
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+9999-FIN.
+    CLOSE SoldeFile
+    DISPLAY "Comptes examinés : ", WS-NbComptes
+    DISPLAY "Comptes en alerte : ", WS-NbAlertes
+    DISPLAY "Fin du rapport d'alerte".
+9999-EXIT.
+    EXIT.
+

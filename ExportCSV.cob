@@ -0,0 +1,103 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ExportCSV.
+AUTHOR. SERVICE INFORMATIQUE.
+INSTALLATION. GESTION BANCAIRE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED. 2026-08-09.
+*>--------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  SI  Création - export CSV de historique.txt pour
+*>                 reprise dans un tableur.
+*> 2026-08-09  SI  GOBACK au lieu de STOP RUN, pour rester
+*>                 appelable en sous-programme comme les autres
+*>                 traitements par lot.
+*>--------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HistoriqueFile ASSIGN TO 'historique.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS HistStatus.
+    SELECT CsvFile ASSIGN TO 'historique.csv'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CsvStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD HistoriqueFile.
+COPY TRANSREC.
+
+FD CsvFile.
+01 CSV-Record PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 HistStatus        PIC X(02).
+01 CsvStatus         PIC X(02).
+01 WS-NbLignes       PIC 9(06) VALUE ZERO.
+01 WS-Switches.
+   05 WS-FinFichier  PIC X(01) VALUE 'N'.
+      88 FinFichier  VALUE 'O'.
+   05 WS-FichierOuvert PIC X(01) VALUE 'N'.
+      88 FichierOuvert VALUE 'O'.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALISATION THRU 1000-EXIT
+    PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+        UNTIL FinFichier
+    PERFORM 9999-FIN THRU 9999-EXIT
+    GOBACK.
+
+1000-INITIALISATION.
+    OPEN INPUT HistoriqueFile
+    IF HistStatus NOT = '00'
+        DISPLAY "Historique.txt illisible, statut ", HistStatus
+        MOVE 'O' TO WS-FinFichier
+    ELSE
+        MOVE 'O' TO WS-FichierOuvert
+        OPEN OUTPUT CsvFile
+        STRING "NumCompte,Action,Montant,Date,Heure,SoldeApres"
+            DELIMITED BY SIZE INTO CSV-Record
+        WRITE CSV-Record
+        PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+2000-TRAITEMENT.
+    STRING NumCompteH    DELIMITED BY SIZE
+           ","           DELIMITED BY SIZE
+           Act           DELIMITED BY SIZE
+           ","           DELIMITED BY SIZE
+           Mont          DELIMITED BY SIZE
+           ","           DELIMITED BY SIZE
+           DateTrans     DELIMITED BY SIZE
+           ","           DELIMITED BY SIZE
+           HeureTrans    DELIMITED BY SIZE
+           ","           DELIMITED BY SIZE
+           SoldeApres    DELIMITED BY SIZE
+      INTO CSV-Record
+    WRITE CSV-Record
+    ADD 1 TO WS-NbLignes
+    PERFORM 2100-LIRE-SUIVANT THRU 2100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-LIRE-SUIVANT.
+    READ HistoriqueFile
+    IF HistStatus = '10'
+        MOVE 'O' TO WS-FinFichier
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+9999-FIN.
+    IF FichierOuvert
+        CLOSE HistoriqueFile
+        CLOSE CsvFile
+    END-IF
+    DISPLAY "Lignes exportées : ", WS-NbLignes
+    DISPLAY "Export terminé : historique.csv".
+9999-EXIT.
+    EXIT.
+

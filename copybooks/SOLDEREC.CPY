@@ -0,0 +1,17 @@
+      *> --------------------------------------------------------------
+      *> SOLDEREC - Layout du SoldeRecord de solde.txt (compte, solde
+      *>            principal, solde secondaire, plancher, PIN, devise).
+      *> 2026-08-09  SI  Creation - extrait de Main.cob / ExistSolde /
+      *>                 ReadSolde / SaveSolde pour partager une seule
+      *>                 definition du record.
+      *> 2026-08-09  SI  Ajout de SolDevise (code devise ISO à 3
+      *>                 lettres du compte).
+      *> --------------------------------------------------------------
+       01 SoldeRecord USAGE IS DISPLAY.
+          05 NumCompte  PIC 9(8).
+          05 Sol        PIC 9(4).9(2).
+          05 Delimite   PIC X VALUE "/".
+          05 SolSec      PIC 9(4).9(2).
+          05 SolMin      PIC 9(4).9(2).
+          05 SolPin      PIC 9(4).
+          05 SolDevise   PIC X(3).

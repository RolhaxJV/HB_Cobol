@@ -0,0 +1,14 @@
+      *> --------------------------------------------------------------
+      *> CONFIGREC - Layout du ConfigRecord de config.txt (valeurs de
+      *>             politique par défaut : ouverture de compte, taux
+      *>             d'intérêt mensuel).
+      *> 2026-08-09  SI  Creation - extrait de ExistSolde pour partager
+      *>                 une seule definition du record avec
+      *>                 InteretMensuel.
+      *> --------------------------------------------------------------
+       01 ConfigRecord.
+          05 Cfg-SoldeDefaut    PIC 9(4).9(2).
+          05 Cfg-SoldeSecDefaut PIC 9(4).9(2).
+          05 Cfg-SoldeMinDefaut PIC 9(4).9(2).
+          05 Cfg-DeviseDefaut   PIC X(3).
+          05 Cfg-TauxInteret    PIC 9.9(4).

@@ -0,0 +1,26 @@
+      *> --------------------------------------------------------------
+      *> TRANSREC - Layout du TransactionRecord de historique.txt
+      *>            (compte, action, montant, date, heure, solde apres,
+      *>            devise).
+      *> 2026-08-09  SI  Creation - extrait de Main.cob / ExistHistorique
+      *>                 / SaveTransaction pour partager une seule
+      *>                 definition du record.
+      *> 2026-08-09  SI  Ajout de DeviseTrans (code devise ISO à 3
+      *>                 lettres du mouvement).
+      *> 2026-08-09  SI  Ajout de TransID (numéro de séquence unique du
+      *>                 mouvement, attribué par SaveTransaction).
+      *> 2026-08-09  SI  Ajout de NumCompteDestH (compte destinataire
+      *>                 d'un Virement, zéro pour les autres mouvements)
+      *>                 pour permettre à Annuler dernière opération de
+      *>                 reverser aussi le crédit du destinataire.
+      *> --------------------------------------------------------------
+       01 TransactionRecord USAGE IS DISPLAY.
+          05 TransID    PIC 9(10).
+          05 NumCompteH PIC 9(8).
+          05 Act        PIC X(10).
+          05 Mont       PIC 9(4).9(2).
+          05 DateTrans  PIC 9(8).
+          05 HeureTrans PIC 9(6).
+          05 SoldeApres PIC 9(4).9(2).
+          05 DeviseTrans PIC X(3).
+          05 NumCompteDestH PIC 9(8).

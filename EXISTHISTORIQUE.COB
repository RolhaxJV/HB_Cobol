@@ -10,9 +10,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD HistoriqueFile.
-       01 TransactionRecord USAGE IS DISPLAY.
-          05 Act        PIC X(10).
-          05 Mont   PIC 9(4).9(2).
+       COPY TRANSREC.
 
        WORKING-STORAGE SECTION.
        01 HistStatus PIC X(2).

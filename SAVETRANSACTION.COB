@@ -1,28 +1,100 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SaveTransaction.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT HistoriqueFile ASSIGN TO 'historique.txt'
-              ORGANIZATION IS LINE SEQUENTIAL
-              FILE STATUS IS HistStatus.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD HistoriqueFile.
-       01 TransactionRecord USAGE IS DISPLAY.
-          05 Act        PIC X(10).
-          05 Mont   PIC 9(4).9(2).
-
-       WORKING-STORAGE SECTION.
-       01 HistStatus PIC X(2).
-       LINKAGE SECTION.
-       01 Montant PIC 9(4)V99.
-       01 Action PIC X(10).
-
-       PROCEDURE DIVISION USING Montant,Action.
-           OPEN EXTEND HistoriqueFile
-           MOVE Action TO Act
-           MOVE Montant TO Mont
-           WRITE TransactionRecord AFTER ADVANCING PAGE
-           CLOSE HistoriqueFile.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SaveTransaction.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HistoriqueFile ASSIGN TO 'historique.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS HistStatus.
+           SELECT SeqFile ASSIGN TO 'seqtrans.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SeqStatus.
+           SELECT LockFile ASSIGN TO 'seqtrans.lock'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LockStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HistoriqueFile.
+       COPY TRANSREC.
+
+       FD SeqFile.
+       01 SeqRecord PIC 9(10).
+
+       FD LockFile.
+       01 LockRecord PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 HistStatus PIC X(2).
+       01 SeqStatus PIC X(2).
+       01 LockStatus PIC X(2).
+       01 WS-LockFileName PIC X(13) VALUE "seqtrans.lock".
+       01 WS-DeleteStatus PIC S9(9) COMP-5.
+       01 WS-DernierID PIC 9(10) VALUE ZERO.
+       01 WS-Heure PIC 9(8).
+       LINKAGE SECTION.
+       01 LK-NumCompte PIC 9(8).
+       01 Montant PIC 9(4)V99.
+       01 Action PIC X(10).
+       01 Solde PIC 9(4)V99.
+       01 Devise PIC X(3).
+       01 LK-NumCompteDest PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-NumCompte, Montant, Action, Solde,
+           Devise, LK-NumCompteDest.
+           OPEN INPUT LockFile
+           IF LockStatus = '00'
+               CLOSE LockFile
+               DISPLAY "Seqtrans.dat verrouillé, écriture refusée"
+           ELSE
+               OPEN OUTPUT LockFile
+               CLOSE LockFile
+               PERFORM ATTRIBUER-ID-ET-ENREGISTRER
+               CALL "CBL_DELETE_FILE" USING WS-LockFileName
+                   RETURNING WS-DeleteStatus
+           END-IF.
+
+       ATTRIBUER-ID-ET-ENREGISTRER.
+           OPEN INPUT SeqFile
+           IF SeqStatus = '00'
+               READ SeqFile
+               IF SeqStatus = '00'
+                   MOVE SeqRecord TO WS-DernierID
+               ELSE
+                   MOVE ZERO TO WS-DernierID
+               END-IF
+               CLOSE SeqFile
+           ELSE
+               MOVE ZERO TO WS-DernierID
+           END-IF
+           ADD 1 TO WS-DernierID
+           OPEN OUTPUT SeqFile
+           IF SeqStatus NOT = '00'
+               DISPLAY "Erreur création seqtrans.dat, statut ",
+                   SeqStatus
+           ELSE
+               MOVE WS-DernierID TO SeqRecord
+               WRITE SeqRecord
+               IF SeqStatus NOT = '00'
+                   DISPLAY "Erreur écriture seqtrans.dat, statut ",
+                       SeqStatus
+               END-IF
+           END-IF
+           CLOSE SeqFile
+           OPEN EXTEND HistoriqueFile
+           MOVE WS-DernierID TO TransID
+           MOVE LK-NumCompte TO NumCompteH
+           MOVE Action TO Act
+           MOVE Montant TO Mont
+           MOVE Solde TO SoldeApres
+           MOVE Devise TO DeviseTrans
+           MOVE LK-NumCompteDest TO NumCompteDestH
+           ACCEPT DateTrans FROM DATE YYYYMMDD
+           ACCEPT WS-Heure FROM TIME
+           MOVE WS-Heure(1:6) TO HeureTrans
+           WRITE TransactionRecord
+           IF HistStatus NOT = '00'
+               DISPLAY "Erreur écriture historique, statut ",
+                   HistStatus
+           END-IF
+           CLOSE HistoriqueFile.
